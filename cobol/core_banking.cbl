@@ -7,25 +7,49 @@
       * Purpose:     Enterprise transaction processing subroutine
       *              designed for FFI integration with Rust sidecar
       * 
-      * Description: Simulates a high-volume Transaction Processing
-      *              System (TPS) for legacy mainframe environments.
-      *              Processes financial transactions and returns
-      *              standardized status codes.
+      * Description: High-volume Transaction Processing System (TPS)
+      *              for legacy mainframe environments. Looks up
+      *              account balance and status on the ACCTMSTR
+      *              indexed account master and returns standardized
+      *              status codes.
       *
-      * Entry Point: PROCESS-TX
-      * Parameters:  TX-AMOUNT   (Input)  - Transaction amount
+      * Entry Points: PROCESS-TX, REVERSE-TX, MAINT-ACCOUNT
+      * Parameters (PROCESS-TX):
+      *              TX-AMOUNT   (Input)  - Transaction amount
       *              TX-ID       (Input)  - Transaction identifier
       *              TX-FROM     (Input)  - Source account
       *              TX-TO       (Input)  - Destination account
+      *              LS-CURRENCY-CODE (Input) - Currency of TX-AMOUNT;
+      *                         defaults to USD when blank. Converted
+      *                         to each account's own currency before
+      *                         limit/balance checks and posting.
       *              TX-STATUS   (Output) - Processing status code
       *              TX-MESSAGE  (Output) - Status message
+      * Parameters (REVERSE-TX):
+      *              LS-REV-ORIGINAL-TX-ID   (Input) - TX-ID to void
+      *              LS-REV-ORIGINAL-HASH    (Input) - its TX-HASH
+      *              LS-REV-TX-ID            (Input) - new TX-ID for
+      *                                                the reversal
+      * Parameters (MAINT-ACCOUNT):
+      *              LS-MAINT-ACCT-NUMBER    (Input) - account to
+      *                                                maintain
+      *              LS-MAINT-ACTION         (Input) - 'F' freeze,
+      *                                                'U' unfreeze,
+      *                                                'C' close
+      *              LS-MAINT-AUTHORIZED-BY  (Input) - approver ID,
+      *                                                recorded with
+      *                                                a timestamp on
+      *                                                the account
       *
-      * Status Codes:
+      * Status Codes (PROCESS-TX, REVERSE-TX and MAINT-ACCOUNT):
       *   00 - Success
       *   01 - Insufficient Funds
-      *   02 - Invalid Account
+      *   02 - Invalid Account / Invalid Request
       *   03 - Amount Exceeds Limit
       *   04 - Account Frozen
+      *   05 - Duplicate Transaction ID / Transaction Already Reversed
+      *   06 - Daily Transfer Limit Exceeded
+      *   07 - Account Closed
       *   99 - System Error
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -37,13 +61,46 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDTRAIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-TX-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT MAINT-TRAIL ASSIGN TO "MAINTTRAIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MNT-KEY
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       FD  AUDIT-TRAIL.
+       COPY AUDITREC.
+
+       FD  MAINT-TRAIL.
+       COPY MAINTREC.
+
        WORKING-STORAGE SECTION.
-       
+
       ******************************************************************
       * CONFIGURATION CONSTANTS
       ******************************************************************
+      * WS-DAILY-LIMIT/WS-SINGLE-TX-LIMIT ARE DENOMINATED IN USD;
+      * 1400-CHECK-LIMITS CONVERTS THE SOURCE ACCOUNT'S CURRENCY
+      * AMOUNT TO USD (VIA 1350-CONVERT-AMOUNT) BEFORE COMPARING
        01  WS-CONFIG.
            05  WS-DAILY-LIMIT          PIC 9(12)V99 VALUE 1000000.00.
            05  WS-SINGLE-TX-LIMIT      PIC 9(12)V99 VALUE 100000.00.
@@ -56,22 +113,127 @@
            05  WS-CURRENT-BALANCE      PIC 9(12)V99 VALUE 0.
            05  WS-NEW-BALANCE          PIC 9(12)V99 VALUE 0.
            05  WS-DAILY-TOTAL          PIC 9(12)V99 VALUE 0.
+           05  WS-LIMIT-CHECK-AMOUNT   PIC 9(12)V99 VALUE 0.
+           05  WS-LOG-RETRY-SEQ        PIC 9(2) VALUE 0.
            05  WS-TIMESTAMP            PIC X(26).
-           05  WS-RANDOM-SEED          PIC 9(8).
-           05  WS-RANDOM-VALUE         PIC 9V9(8).
-       
+           05  WS-TODAY                PIC X(8).
+           05  WS-EFFECTIVE-CURRENCY   PIC X(3).
+           05  WS-FROM-AMOUNT          PIC 9(12)V99 VALUE 0.
+           05  WS-TO-AMOUNT            PIC 9(12)V99 VALUE 0.
+
       ******************************************************************
-      * ACCOUNT SIMULATION (In production, these would be DB calls)
+      * FILE OPEN SWITCH AND STATUS CODE
       ******************************************************************
-       01  WS-ACCOUNT-TABLE.
-           05  WS-ACCOUNT-ENTRY OCCURS 10 TIMES.
-               10  WS-ACCT-NUMBER      PIC X(16).
-               10  WS-ACCT-BALANCE     PIC 9(12)V99.
-               10  WS-ACCT-STATUS      PIC X(1).
-                   88  ACCT-ACTIVE     VALUE 'A'.
-                   88  ACCT-FROZEN     VALUE 'F'.
-                   88  ACCT-CLOSED     VALUE 'C'.
-       
+       01  WS-FILE-SWITCHES.
+           05  WS-FILES-OPEN           PIC X VALUE 'N'.
+               88  FILES-ARE-OPEN      VALUE 'Y'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ACCT-FILE-STATUS     PIC XX.
+           05  WS-AUDIT-FILE-STATUS    PIC XX.
+           05  WS-MAINT-FILE-STATUS    PIC XX.
+
+      ******************************************************************
+      * SOURCE ACCOUNT WORK AREA - loaded from the account master
+      ******************************************************************
+       01  WS-FROM-ACCT-REC.
+           05  WS-FROM-NUMBER          PIC X(16).
+           05  WS-FROM-BALANCE         PIC 9(12)V99.
+           05  WS-FROM-STATUS          PIC X(1).
+               88  FROM-ACTIVE         VALUE 'A'.
+               88  FROM-FROZEN         VALUE 'F'.
+               88  FROM-CLOSED         VALUE 'C'.
+           05  WS-FROM-CURRENCY        PIC X(3).
+           05  WS-FROM-DAILY-TOTAL     PIC 9(12)V99.
+           05  WS-FROM-DAILY-DATE      PIC X(8).
+
+      ******************************************************************
+      * DESTINATION ACCOUNT WORK AREA - loaded from the account master
+      ******************************************************************
+       01  WS-TO-ACCT-REC.
+           05  WS-TO-NUMBER            PIC X(16).
+           05  WS-TO-BALANCE           PIC 9(12)V99.
+           05  WS-TO-STATUS            PIC X(1).
+               88  TO-ACTIVE           VALUE 'A'.
+               88  TO-FROZEN           VALUE 'F'.
+               88  TO-CLOSED           VALUE 'C'.
+           05  WS-TO-CURRENCY          PIC X(3).
+
+      ******************************************************************
+      * CURRENCY CONVERSION WORK AREA AND FX RATE TABLE - RATES ARE
+      * EACH CURRENCY'S VALUE IN USD, USED AS THE CONVERSION
+      * INTERMEDIARY. LOADED ONCE PER RUN UNIT BY 0150-INIT-FX-TABLE.
+      ******************************************************************
+       01  WS-CONVERT-WORK.
+           05  WS-CONV-FROM-CURRENCY   PIC X(3).
+           05  WS-CONV-TO-CURRENCY     PIC X(3).
+           05  WS-CONV-INPUT-AMOUNT    PIC 9(12)V99.
+           05  WS-CONV-OUTPUT-AMOUNT   PIC 9(12)V99.
+           05  WS-CONV-FROM-RATE       PIC 9(6)V9(6).
+           05  WS-CONV-TO-RATE         PIC 9(6)V9(6).
+
+       01  WS-FX-RATE-TABLE.
+           05  WS-FX-RATE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-FX-IDX.
+               10  WS-FX-CODE          PIC X(3).
+               10  WS-FX-USD-RATE      PIC 9(6)V9(6).
+
+       01  WS-FX-SEARCH-CODE           PIC X(3).
+       01  WS-FX-RATE-VALUE            PIC 9(6)V9(6).
+       01  WS-FX-CODE-FOUND-FLAG       PIC X VALUE 'N'.
+           88  FX-CODE-FOUND           VALUE 'Y'.
+
+      ******************************************************************
+      * REVERSAL WORK AREA - the original transfer's accounts/amounts/
+      * currencies, loaded from its audit record (and, for the
+      * destination currency, re-read from the account master) so
+      * REVERSE-TX can post the offsetting entry without the caller
+      * having to resupply them
+      ******************************************************************
+       01  WS-REVERSAL-WORK.
+           05  WS-REV-FROM-ACCT        PIC X(16).
+           05  WS-REV-TO-ACCT          PIC X(16).
+           05  WS-REV-AMOUNT           PIC 9(12)V99.
+           05  WS-REV-TO-AMOUNT        PIC 9(12)V99.
+           05  WS-REV-CURRENCY         PIC X(3).
+           05  WS-REV-TO-CURRENCY      PIC X(3).
+
+      ******************************************************************
+      * HASH WORK AREA - 4-LANE POLYNOMIAL CHECKSUM OVER THE PAYLOAD
+      ******************************************************************
+       01  WS-HASH-SOURCE.
+           05  WS-HASH-TXID            PIC X(32).
+           05  WS-HASH-FROM            PIC X(16).
+           05  WS-HASH-TO              PIC X(16).
+           05  WS-HASH-AMOUNT          PIC 9(12)V99.
+           05  WS-HASH-TIME            PIC X(26).
+           05  WS-HASH-STATUS          PIC X(2).
+           05  WS-HASH-CURRENCY        PIC X(3).
+
+       01  WS-HASH-WORK.
+           05  WS-HASH-PAYLOAD         PIC X(109).
+           05  WS-HASH-RESULT          PIC X(64).
+           05  WS-HASH-POS             PIC 9(3).
+           05  WS-HASH-BYTE-VAL        PIC 9(3).
+           05  WS-HASH-MODULUS         PIC 9(10) VALUE 9999999937.
+           05  WS-HASH-1               PIC 9(10).
+           05  WS-HASH-2               PIC 9(10).
+           05  WS-HASH-3               PIC 9(10).
+           05  WS-HASH-4               PIC 9(10).
+           05  WS-PRIME-1              PIC 9(7) VALUE 1000003.
+           05  WS-PRIME-2              PIC 9(7) VALUE 1000033.
+           05  WS-PRIME-3              PIC 9(7) VALUE 1000037.
+           05  WS-PRIME-4              PIC 9(7) VALUE 1000039.
+
+       01  WS-HEX-DIGITS               PIC X(16)
+               VALUE "0123456789ABCDEF".
+       01  WS-HEX-WORK.
+           05  WS-HEX-INPUT-VALUE      PIC 9(10).
+           05  WS-HEX-OUTPUT           PIC X(16).
+           05  WS-HEX-POS              PIC 9(2).
+           05  WS-HEX-REMAINDER        PIC 9(2).
+           05  WS-HEX-DIVIDEND         PIC 9(10).
+
       ******************************************************************
       * TRANSACTION INTERFACE - FFI COMPATIBLE
       ******************************************************************
@@ -94,20 +256,49 @@
            05  LS-TX-ID                PIC X(32).
            05  LS-FROM-ACCT            PIC X(16).
            05  LS-TO-ACCT              PIC X(16).
-       
+           05  LS-CURRENCY-CODE        PIC X(3).
+
        01  LS-TX-RESPONSE.
            05  LS-STATUS-CODE          PIC XX.
            05  LS-STATUS-MSG           PIC X(80).
            05  LS-PROCESSED-TIME       PIC X(26).
            05  LS-TX-HASH              PIC X(64).
-       
+
+      ******************************************************************
+      * EXTERNAL INTERFACE FOR FFI CALLS - REVERSE-TX
+      ******************************************************************
+       01  LS-REVERSE-REQUEST.
+           05  LS-REV-ORIGINAL-TX-ID   PIC X(32).
+           05  LS-REV-ORIGINAL-HASH    PIC X(64).
+           05  LS-REV-TX-ID            PIC X(32).
+
+       01  LS-REVERSE-RESPONSE.
+           05  LS-REV-STATUS-CODE      PIC XX.
+           05  LS-REV-STATUS-MSG       PIC X(80).
+           05  LS-REV-PROCESSED-TIME   PIC X(26).
+           05  LS-REV-HASH             PIC X(64).
+
+      ******************************************************************
+      * EXTERNAL INTERFACE FOR FFI CALLS - MAINT-ACCOUNT
+      ******************************************************************
+       01  LS-MAINT-REQUEST.
+           05  LS-MAINT-ACCT-NUMBER    PIC X(16).
+           05  LS-MAINT-ACTION         PIC X(1).
+           05  LS-MAINT-AUTHORIZED-BY  PIC X(8).
+
+       01  LS-MAINT-RESPONSE.
+           05  LS-MAINT-STATUS-CODE    PIC XX.
+           05  LS-MAINT-STATUS-MSG     PIC X(80).
+           05  LS-MAINT-PROCESSED-TIME PIC X(26).
+
        PROCEDURE DIVISION.
        
       ******************************************************************
       * MAIN ENTRY POINT - NOT USED DIRECTLY
       ******************************************************************
        0000-MAIN-PARA.
-           DISPLAY "CORE-BANKING: Use PROCESS-TX entry point"
+           DISPLAY "CORE-BANKING: Use PROCESS-TX or REVERSE-TX entry "
+                   "points"
            STOP RUN.
        
       ******************************************************************
@@ -117,6 +308,7 @@
        ENTRY "PROCESS-TX" USING LS-TX-REQUEST LS-TX-RESPONSE.
        
        1000-PROCESS-TRANSACTION.
+           PERFORM 0100-OPEN-FILES
            PERFORM 1100-INITIALIZE-RESPONSE
            PERFORM 1200-VALIDATE-REQUEST
            IF LS-STATUS-CODE = "00"
@@ -128,10 +320,69 @@
            IF LS-STATUS-CODE = "00"
                PERFORM 1500-EXECUTE-TRANSFER
            END-IF
+           PERFORM 1650-LOAD-HASH-SOURCE
            PERFORM 1600-GENERATE-HASH
+           MOVE WS-HASH-RESULT TO LS-TX-HASH
            PERFORM 1700-LOG-TRANSACTION
            GOBACK.
-       
+
+      ******************************************************************
+      * OPEN THE ACCOUNT MASTER ONCE PER RUN UNIT
+      ******************************************************************
+       0100-OPEN-FILES.
+           IF NOT FILES-ARE-OPEN
+               OPEN I-O ACCOUNT-MASTER
+               IF WS-ACCT-FILE-STATUS = "35"
+                   OPEN OUTPUT ACCOUNT-MASTER
+                   CLOSE ACCOUNT-MASTER
+                   OPEN I-O ACCOUNT-MASTER
+               END-IF
+
+               OPEN I-O AUDIT-TRAIL
+               IF WS-AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-TRAIL
+                   CLOSE AUDIT-TRAIL
+                   OPEN I-O AUDIT-TRAIL
+               END-IF
+
+               OPEN I-O MAINT-TRAIL
+               IF WS-MAINT-FILE-STATUS = "35"
+                   OPEN OUTPUT MAINT-TRAIL
+                   CLOSE MAINT-TRAIL
+                   OPEN I-O MAINT-TRAIL
+               END-IF
+
+               PERFORM 0150-INIT-FX-TABLE
+
+               MOVE 'Y' TO WS-FILES-OPEN
+           END-IF.
+
+      ******************************************************************
+      * SEED THE FX RATE TABLE - EACH RATE IS THAT CURRENCY'S VALUE IN
+      * USD; CROSS RATES ARE DERIVED VIA USD AS THE INTERMEDIARY
+      ******************************************************************
+       0150-INIT-FX-TABLE.
+           MOVE "USD" TO WS-FX-CODE(1)
+           MOVE 1.000000 TO WS-FX-USD-RATE(1)
+           MOVE "EUR" TO WS-FX-CODE(2)
+           MOVE 1.080000 TO WS-FX-USD-RATE(2)
+           MOVE "GBP" TO WS-FX-CODE(3)
+           MOVE 1.270000 TO WS-FX-USD-RATE(3)
+           MOVE "JPY" TO WS-FX-CODE(4)
+           MOVE 0.006500 TO WS-FX-USD-RATE(4)
+           MOVE "CAD" TO WS-FX-CODE(5)
+           MOVE 0.730000 TO WS-FX-USD-RATE(5)
+           MOVE "AUD" TO WS-FX-CODE(6)
+           MOVE 0.660000 TO WS-FX-USD-RATE(6)
+           MOVE "CHF" TO WS-FX-CODE(7)
+           MOVE 1.110000 TO WS-FX-USD-RATE(7)
+           MOVE "CNY" TO WS-FX-CODE(8)
+           MOVE 0.140000 TO WS-FX-USD-RATE(8)
+           MOVE "MXN" TO WS-FX-CODE(9)
+           MOVE 0.059000 TO WS-FX-USD-RATE(9)
+           MOVE "INR" TO WS-FX-CODE(10)
+           MOVE 0.012000 TO WS-FX-USD-RATE(10).
+
       ******************************************************************
       * INITIALIZE RESPONSE STRUCTURE
       ******************************************************************
@@ -140,7 +391,18 @@
            MOVE "00" TO LS-STATUS-CODE
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
            MOVE WS-TIMESTAMP TO LS-PROCESSED-TIME
-           MOVE "Processing initiated" TO LS-STATUS-MSG.
+           MOVE WS-TIMESTAMP(1:8) TO WS-TODAY
+           MOVE "Processing initiated" TO LS-STATUS-MSG
+
+           IF LS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-EFFECTIVE-CURRENCY
+           ELSE
+               MOVE LS-CURRENCY-CODE TO WS-EFFECTIVE-CURRENCY
+           END-IF
+           MOVE LS-AMOUNT TO WS-FROM-AMOUNT
+           MOVE LS-AMOUNT TO WS-TO-AMOUNT
+           MOVE SPACES TO WS-FROM-CURRENCY
+           MOVE SPACES TO WS-TO-CURRENCY.
        
       ******************************************************************
       * VALIDATE INCOMING REQUEST
@@ -166,82 +428,390 @@
            
            IF LS-FROM-ACCT = LS-TO-ACCT
                MOVE "02" TO LS-STATUS-CODE
-               MOVE "ERROR: Cannot transfer to same account" 
+               MOVE "ERROR: Cannot transfer to same account"
                    TO LS-STATUS-MSG
+           END-IF
+
+      *    Reject an unrecognized currency code up front rather than
+      *    letting 1360-FX-LOOKUP-RATE silently default it to a 1.0
+      *    (USD-equivalent) rate during conversion
+           IF LS-STATUS-CODE = "00" AND LS-CURRENCY-CODE NOT = SPACES
+               PERFORM 1260-VALIDATE-CURRENCY-CODE
+               IF NOT FX-CODE-FOUND
+                   MOVE "02" TO LS-STATUS-CODE
+                   MOVE "ERROR: Unsupported currency code"
+                       TO LS-STATUS-MSG
+               END-IF
+           END-IF
+
+      *    Reject replays of a TX-ID that was already processed
+           IF LS-STATUS-CODE = "00"
+               MOVE LS-TX-ID TO AUD-TX-ID
+               READ AUDIT-TRAIL
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "05" TO LS-STATUS-CODE
+                       MOVE "ERROR: Duplicate transaction ID"
+                           TO LS-STATUS-MSG
+               END-READ
            END-IF.
-       
+
       ******************************************************************
-      * CHECK ACCOUNT STATUS (Simulated)
+      * LOOK UP LS-CURRENCY-CODE IN THE FX RATE TABLE AND REPORT
+      * WHETHER IT IS A KNOWN CODE, VIA FX-CODE-FOUND
+      ******************************************************************
+       1260-VALIDATE-CURRENCY-CODE.
+           MOVE 'N' TO WS-FX-CODE-FOUND-FLAG
+           PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                   UNTIL WS-FX-IDX > 10
+               IF WS-FX-CODE(WS-FX-IDX) = LS-CURRENCY-CODE
+                   MOVE 'Y' TO WS-FX-CODE-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * CHECK ACCOUNT STATUS AGAINST THE ACCOUNT MASTER FILE
       ******************************************************************
        1300-CHECK-ACCOUNTS.
-      *    In production, this would query the account database
-      *    For demo, we simulate account validation
-           
-      *    Generate pseudo-random balance based on account number
-           MOVE FUNCTION ORD(LS-FROM-ACCT(1:1)) TO WS-RANDOM-SEED
-           COMPUTE WS-CURRENT-BALANCE = 
-               (WS-RANDOM-SEED * 1000) + 50000.00
-           
-      *    Check if simulated account would be frozen (10% chance)
-           IF FUNCTION MOD(WS-RANDOM-SEED, 10) = 7
-               MOVE "04" TO LS-STATUS-CODE
-               MOVE "ERROR: Source account is frozen" TO LS-STATUS-MSG
+           MOVE LS-FROM-ACCT TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "02" TO LS-STATUS-CODE
+                   MOVE "ERROR: Source account not found"
+                       TO LS-STATUS-MSG
+               NOT INVALID KEY
+                   MOVE ACCT-NUMBER TO WS-FROM-NUMBER
+                   MOVE ACCT-BALANCE TO WS-FROM-BALANCE
+                   MOVE ACCT-STATUS TO WS-FROM-STATUS
+                   MOVE ACCT-CURRENCY TO WS-FROM-CURRENCY
+                   MOVE ACCT-DAILY-TOTAL TO WS-FROM-DAILY-TOTAL
+                   MOVE ACCT-DAILY-DATE TO WS-FROM-DAILY-DATE
+           END-READ
+
+           IF LS-STATUS-CODE = "00" AND WS-FROM-CURRENCY = SPACES
+               MOVE "USD" TO WS-FROM-CURRENCY
            END-IF
-           
+
+           IF LS-STATUS-CODE = "00"
+               IF FROM-FROZEN
+                   MOVE "04" TO LS-STATUS-CODE
+                   MOVE "ERROR: Source account is frozen"
+                       TO LS-STATUS-MSG
+               END-IF
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               IF FROM-CLOSED
+                   MOVE "07" TO LS-STATUS-CODE
+                   MOVE "ERROR: Source account is closed"
+                       TO LS-STATUS-MSG
+               END-IF
+           END-IF
+
+      *    Convert the requested amount into the source account's
+      *    own currency before checking funds/limits against it
+           IF LS-STATUS-CODE = "00"
+               MOVE WS-EFFECTIVE-CURRENCY TO WS-CONV-FROM-CURRENCY
+               MOVE WS-FROM-CURRENCY TO WS-CONV-TO-CURRENCY
+               MOVE LS-AMOUNT TO WS-CONV-INPUT-AMOUNT
+               PERFORM 1350-CONVERT-AMOUNT
+               MOVE WS-CONV-OUTPUT-AMOUNT TO WS-FROM-AMOUNT
+           END-IF
+
       *    Check sufficient funds
            IF LS-STATUS-CODE = "00"
-               IF LS-AMOUNT > WS-CURRENT-BALANCE
+               IF WS-FROM-AMOUNT > WS-FROM-BALANCE
                    MOVE "01" TO LS-STATUS-CODE
-                   MOVE "ERROR: Insufficient funds for transfer" 
+                   MOVE "ERROR: Insufficient funds for transfer"
+                       TO LS-STATUS-MSG
+               END-IF
+           END-IF
+
+      *    Look up the destination account so it can be credited
+           IF LS-STATUS-CODE = "00"
+               MOVE LS-TO-ACCT TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE "02" TO LS-STATUS-CODE
+                       MOVE "ERROR: Destination account not found"
+                           TO LS-STATUS-MSG
+                   NOT INVALID KEY
+                       MOVE ACCT-NUMBER TO WS-TO-NUMBER
+                       MOVE ACCT-BALANCE TO WS-TO-BALANCE
+                       MOVE ACCT-STATUS TO WS-TO-STATUS
+                       MOVE ACCT-CURRENCY TO WS-TO-CURRENCY
+               END-READ
+           END-IF
+
+           IF LS-STATUS-CODE = "00" AND WS-TO-CURRENCY = SPACES
+               MOVE "USD" TO WS-TO-CURRENCY
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               IF TO-FROZEN
+                   MOVE "04" TO LS-STATUS-CODE
+                   MOVE "ERROR: Destination account is frozen"
+                       TO LS-STATUS-MSG
+               END-IF
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               IF TO-CLOSED
+                   MOVE "07" TO LS-STATUS-CODE
+                   MOVE "ERROR: Destination account is closed"
                        TO LS-STATUS-MSG
                END-IF
+           END-IF
+
+      *    Convert the requested amount into the destination
+      *    account's own currency so it can be credited correctly
+           IF LS-STATUS-CODE = "00"
+               MOVE WS-EFFECTIVE-CURRENCY TO WS-CONV-FROM-CURRENCY
+               MOVE WS-TO-CURRENCY TO WS-CONV-TO-CURRENCY
+               MOVE LS-AMOUNT TO WS-CONV-INPUT-AMOUNT
+               PERFORM 1350-CONVERT-AMOUNT
+               MOVE WS-CONV-OUTPUT-AMOUNT TO WS-TO-AMOUNT
            END-IF.
+
+      ******************************************************************
+      * CONVERT WS-CONV-INPUT-AMOUNT FROM WS-CONV-FROM-CURRENCY TO
+      * WS-CONV-TO-CURRENCY, USING USD AS THE CONVERSION INTERMEDIARY.
+      * A BLANK OR MATCHING CURRENCY PAIR IS A NO-OP COPY.
+      ******************************************************************
+       1350-CONVERT-AMOUNT.
+           IF WS-CONV-FROM-CURRENCY = WS-CONV-TO-CURRENCY
+                   OR WS-CONV-FROM-CURRENCY = SPACES
+                   OR WS-CONV-TO-CURRENCY = SPACES
+               MOVE WS-CONV-INPUT-AMOUNT TO WS-CONV-OUTPUT-AMOUNT
+           ELSE
+               MOVE WS-CONV-FROM-CURRENCY TO WS-FX-SEARCH-CODE
+               PERFORM 1360-FX-LOOKUP-RATE
+               MOVE WS-FX-RATE-VALUE TO WS-CONV-FROM-RATE
+               MOVE WS-CONV-TO-CURRENCY TO WS-FX-SEARCH-CODE
+               PERFORM 1360-FX-LOOKUP-RATE
+               MOVE WS-FX-RATE-VALUE TO WS-CONV-TO-RATE
+               COMPUTE WS-CONV-OUTPUT-AMOUNT ROUNDED =
+                   (WS-CONV-INPUT-AMOUNT * WS-CONV-FROM-RATE)
+                       / WS-CONV-TO-RATE
+           END-IF.
+
+      ******************************************************************
+      * LOOK UP WS-FX-SEARCH-CODE IN THE FX RATE TABLE. UNKNOWN CODES
+      * FALL BACK TO A 1-FOR-1 (USD-LIKE) RATE RATHER THAN ABENDING.
+      ******************************************************************
+       1360-FX-LOOKUP-RATE.
+           MOVE 1.000000 TO WS-FX-RATE-VALUE
+           PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                   UNTIL WS-FX-IDX > 10
+               IF WS-FX-CODE(WS-FX-IDX) = WS-FX-SEARCH-CODE
+                   MOVE WS-FX-USD-RATE(WS-FX-IDX) TO WS-FX-RATE-VALUE
+               END-IF
+           END-PERFORM.
        
       ******************************************************************
       * CHECK TRANSACTION LIMITS
       ******************************************************************
        1400-CHECK-LIMITS.
-           IF LS-AMOUNT > WS-SINGLE-TX-LIMIT
+      *    WS-FROM-AMOUNT is in the source account's own currency;
+      *    convert it to USD before comparing against the USD-
+      *    denominated WS-SINGLE-TX-LIMIT
+           MOVE WS-FROM-CURRENCY TO WS-CONV-FROM-CURRENCY
+           MOVE "USD" TO WS-CONV-TO-CURRENCY
+           MOVE WS-FROM-AMOUNT TO WS-CONV-INPUT-AMOUNT
+           PERFORM 1350-CONVERT-AMOUNT
+           MOVE WS-CONV-OUTPUT-AMOUNT TO WS-LIMIT-CHECK-AMOUNT
+
+           IF WS-LIMIT-CHECK-AMOUNT > WS-SINGLE-TX-LIMIT
                MOVE "03" TO LS-STATUS-CODE
-               MOVE "ERROR: Amount exceeds single transaction limit" 
+               MOVE "ERROR: Amount exceeds single transaction limit"
                    TO LS-STATUS-MSG
+           END-IF
+
+      *    Roll the per-account daily total over at start of business.
+      *    These live on WS-FROM-ACCT-REC (cached in 1300-CHECK-
+      *    ACCOUNTS), not the shared ACCT-RECORD buffer, which by now
+      *    holds the destination account's data. The total itself
+      *    stays in the account's own currency (same unit every day
+      *    for a given account); only the limit comparison converts
+      *    it to USD.
+           IF LS-STATUS-CODE = "00"
+               IF WS-FROM-DAILY-DATE NOT = WS-TODAY
+                   MOVE ZEROS TO WS-FROM-DAILY-TOTAL
+                   MOVE WS-TODAY TO WS-FROM-DAILY-DATE
+               END-IF
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               COMPUTE WS-DAILY-TOTAL =
+                   WS-FROM-DAILY-TOTAL + WS-FROM-AMOUNT
+
+               MOVE WS-FROM-CURRENCY TO WS-CONV-FROM-CURRENCY
+               MOVE "USD" TO WS-CONV-TO-CURRENCY
+               MOVE WS-DAILY-TOTAL TO WS-CONV-INPUT-AMOUNT
+               PERFORM 1350-CONVERT-AMOUNT
+               MOVE WS-CONV-OUTPUT-AMOUNT TO WS-LIMIT-CHECK-AMOUNT
+
+               IF WS-LIMIT-CHECK-AMOUNT > WS-DAILY-LIMIT
+                   MOVE "06" TO LS-STATUS-CODE
+                   MOVE "ERROR: Transfer exceeds daily transfer limit"
+                       TO LS-STATUS-MSG
+               ELSE
+                   MOVE WS-DAILY-TOTAL TO WS-FROM-DAILY-TOTAL
+               END-IF
            END-IF.
        
       ******************************************************************
-      * EXECUTE THE TRANSFER (Simulated)
+      * EXECUTE THE TRANSFER AND PERSIST THE SOURCE ACCOUNT BALANCE
       ******************************************************************
        1500-EXECUTE-TRANSFER.
-      *    In production, this would update the account database
-      *    For demo, we simulate successful transfer
-           
-           COMPUTE WS-NEW-BALANCE = 
-               WS-CURRENT-BALANCE - LS-AMOUNT
-           
-           MOVE "00" TO LS-STATUS-CODE
-           STRING "SUCCESS: Transfer of $" DELIMITED SIZE
-                  LS-AMOUNT DELIMITED SIZE
-                  " completed" DELIMITED SIZE
-                  INTO LS-STATUS-MSG
-           END-STRING.
+           COMPUTE WS-NEW-BALANCE =
+               WS-FROM-BALANCE - WS-FROM-AMOUNT
+
+      *    Re-read the source account by key so the REWRITE below
+      *    starts from its own current record, not the shared buffer
+      *    left over from the destination lookup in 1300-CHECK-
+      *    ACCOUNTS.
+           MOVE WS-FROM-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "99" TO LS-STATUS-CODE
+                   MOVE "ERROR: Cannot re-read source account"
+                       TO LS-STATUS-MSG
+           END-READ
+
+           IF LS-STATUS-CODE = "00"
+               MOVE WS-NEW-BALANCE TO ACCT-BALANCE
+               MOVE WS-FROM-DAILY-TOTAL TO ACCT-DAILY-TOTAL
+               MOVE WS-FROM-DAILY-DATE TO ACCT-DAILY-DATE
+               REWRITE ACCT-RECORD
+                   INVALID KEY
+                       MOVE "99" TO LS-STATUS-CODE
+                       MOVE "ERROR: Unable to update source account"
+                           TO LS-STATUS-MSG
+               END-REWRITE
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               MOVE WS-NEW-BALANCE TO WS-FROM-BALANCE
+           END-IF
+
+      *    Credit the destination account with the same amount
+           IF LS-STATUS-CODE = "00"
+               MOVE WS-TO-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE "99" TO LS-STATUS-CODE
+                       MOVE "ERROR: Cannot re-read destination account"
+                           TO LS-STATUS-MSG
+               END-READ
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-TO-AMOUNT
+               REWRITE ACCT-RECORD
+                   INVALID KEY
+                       MOVE "99" TO LS-STATUS-CODE
+                       MOVE "ERROR: Unable to credit destination"
+                           TO LS-STATUS-MSG
+               END-REWRITE
+           END-IF
+
+           IF LS-STATUS-CODE = "00"
+               MOVE ACCT-BALANCE TO WS-TO-BALANCE
+               MOVE "00" TO LS-STATUS-CODE
+               STRING "SUCCESS: Transfer of $" DELIMITED SIZE
+                      LS-AMOUNT DELIMITED SIZE
+                      " completed" DELIMITED SIZE
+                      INTO LS-STATUS-MSG
+               END-STRING
+           END-IF.
        
       ******************************************************************
-      * GENERATE TRANSACTION HASH (Simplified for demo)
+      * GENERATE TRANSACTION HASH
+      * Four independent polynomial (Horner-scheme) checksums over
+      * every byte of the transaction payload, each with its own
+      * prime multiplier and seed, hex-encoded and concatenated into
+      * a 64-character digest. Sensitive to every byte of the
+      * payload, so two transactions that differ anywhere no longer
+      * collide the way the old STRING-and-pad label could.
       ******************************************************************
        1600-GENERATE-HASH.
-      *    In production, use proper cryptographic hashing
-      *    This is a simplified deterministic hash for demo
-           
-           STRING "TX" DELIMITED SIZE
-                  LS-TX-ID(1:8) DELIMITED SPACES
-                  LS-FROM-ACCT(1:8) DELIMITED SPACES
-                  LS-TO-ACCT(1:8) DELIMITED SPACES
-                  LS-AMOUNT DELIMITED SIZE
-                  LS-PROCESSED-TIME(1:14) DELIMITED SIZE
-                  INTO LS-TX-HASH
+           STRING WS-HASH-TXID     DELIMITED SIZE
+                  WS-HASH-FROM     DELIMITED SIZE
+                  WS-HASH-TO       DELIMITED SIZE
+                  WS-HASH-AMOUNT   DELIMITED SIZE
+                  WS-HASH-TIME     DELIMITED SIZE
+                  WS-HASH-STATUS   DELIMITED SIZE
+                  WS-HASH-CURRENCY DELIMITED SIZE
+                  INTO WS-HASH-PAYLOAD
            END-STRING
-           
-      *    Pad with zeros for consistent length
-           INSPECT LS-TX-HASH REPLACING TRAILING SPACES BY ZEROS.
+
+           MOVE 14695981 TO WS-HASH-1
+           MOVE 2166136 TO WS-HASH-2
+           MOVE 5381 TO WS-HASH-3
+           MOVE 1 TO WS-HASH-4
+
+           PERFORM VARYING WS-HASH-POS FROM 1 BY 1
+                   UNTIL WS-HASH-POS > 109
+               COMPUTE WS-HASH-BYTE-VAL =
+                   FUNCTION ORD(WS-HASH-PAYLOAD(WS-HASH-POS:1))
+               COMPUTE WS-HASH-1 =
+                   FUNCTION MOD((WS-HASH-1 * WS-PRIME-1) +
+                       WS-HASH-BYTE-VAL, WS-HASH-MODULUS)
+               COMPUTE WS-HASH-2 =
+                   FUNCTION MOD((WS-HASH-2 * WS-PRIME-2) +
+                       WS-HASH-BYTE-VAL, WS-HASH-MODULUS)
+               COMPUTE WS-HASH-3 =
+                   FUNCTION MOD((WS-HASH-3 * WS-PRIME-3) +
+                       WS-HASH-BYTE-VAL, WS-HASH-MODULUS)
+               COMPUTE WS-HASH-4 =
+                   FUNCTION MOD((WS-HASH-4 * WS-PRIME-4) +
+                       WS-HASH-BYTE-VAL, WS-HASH-MODULUS)
+           END-PERFORM
+
+           MOVE WS-HASH-1 TO WS-HEX-INPUT-VALUE
+           PERFORM 1660-TO-HEX16
+           MOVE WS-HEX-OUTPUT TO WS-HASH-RESULT(1:16)
+
+           MOVE WS-HASH-2 TO WS-HEX-INPUT-VALUE
+           PERFORM 1660-TO-HEX16
+           MOVE WS-HEX-OUTPUT TO WS-HASH-RESULT(17:16)
+
+           MOVE WS-HASH-3 TO WS-HEX-INPUT-VALUE
+           PERFORM 1660-TO-HEX16
+           MOVE WS-HEX-OUTPUT TO WS-HASH-RESULT(33:16)
+
+           MOVE WS-HASH-4 TO WS-HEX-INPUT-VALUE
+           PERFORM 1660-TO-HEX16
+           MOVE WS-HEX-OUTPUT TO WS-HASH-RESULT(49:16).
+
+      ******************************************************************
+      * LOAD THE HASH SOURCE AREA FROM THE PROCESS-TX LINKAGE FIELDS
+      ******************************************************************
+       1650-LOAD-HASH-SOURCE.
+           MOVE LS-TX-ID TO WS-HASH-TXID
+           MOVE LS-FROM-ACCT TO WS-HASH-FROM
+           MOVE LS-TO-ACCT TO WS-HASH-TO
+           MOVE LS-AMOUNT TO WS-HASH-AMOUNT
+           MOVE LS-PROCESSED-TIME TO WS-HASH-TIME
+           MOVE LS-STATUS-CODE TO WS-HASH-STATUS
+           MOVE WS-EFFECTIVE-CURRENCY TO WS-HASH-CURRENCY.
+
+      ******************************************************************
+      * CONVERT WS-HEX-INPUT-VALUE INTO A 16 HEX CHARACTER STRING
+      ******************************************************************
+       1660-TO-HEX16.
+           MOVE WS-HEX-INPUT-VALUE TO WS-HEX-DIVIDEND
+           MOVE SPACES TO WS-HEX-OUTPUT
+           PERFORM VARYING WS-HEX-POS FROM 16 BY -1
+                   UNTIL WS-HEX-POS < 1
+               COMPUTE WS-HEX-REMAINDER =
+                   FUNCTION MOD(WS-HEX-DIVIDEND, 16)
+               COMPUTE WS-HEX-DIVIDEND = WS-HEX-DIVIDEND / 16
+               MOVE WS-HEX-DIGITS(WS-HEX-REMAINDER + 1:1)
+                   TO WS-HEX-OUTPUT(WS-HEX-POS:1)
+           END-PERFORM.
        
       ******************************************************************
       * LOG TRANSACTION (Audit trail)
@@ -256,6 +826,434 @@
            DISPLAY "MESSAGE:   " LS-STATUS-MSG
            DISPLAY "TIMESTAMP: " LS-PROCESSED-TIME
            DISPLAY "HASH:      " LS-TX-HASH
-           DISPLAY "========================".
-       
+           DISPLAY "========================"
+
+           INITIALIZE AUDIT-RECORD
+           MOVE LS-TX-ID TO AUD-TX-ID
+           MOVE LS-FROM-ACCT TO AUD-FROM-ACCT
+           MOVE LS-TO-ACCT TO AUD-TO-ACCT
+           MOVE WS-FROM-AMOUNT TO AUD-AMOUNT
+           MOVE WS-TO-AMOUNT TO AUD-TO-AMOUNT
+           IF WS-FROM-CURRENCY = SPACES
+               MOVE WS-EFFECTIVE-CURRENCY TO AUD-CURRENCY
+           ELSE
+               MOVE WS-FROM-CURRENCY TO AUD-CURRENCY
+           END-IF
+           IF WS-TO-CURRENCY = SPACES
+               MOVE WS-EFFECTIVE-CURRENCY TO AUD-TO-CURRENCY
+           ELSE
+               MOVE WS-TO-CURRENCY TO AUD-TO-CURRENCY
+           END-IF
+           MOVE LS-STATUS-CODE TO AUD-STATUS-CODE
+           MOVE LS-STATUS-MSG TO AUD-STATUS-MSG
+           MOVE LS-PROCESSED-TIME TO AUD-TIMESTAMP
+           MOVE LS-TX-HASH TO AUD-HASH
+           MOVE 'N' TO AUD-REVERSED-FLAG
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   PERFORM 1750-LOG-TRANSACTION-RETRY
+           END-WRITE.
+
+      ******************************************************************
+      * 1700-LOG-TRANSACTION'S WRITE FAILS DETERMINISTICALLY WHENEVER
+      * 1200-VALIDATE-REQUEST REJECTED THIS CALL AS A DUPLICATE
+      * LS-TX-ID (STATUS "05") - THE SAME KEY IS ALREADY ON FILE. KEY
+      * THE RETRY RECORD UNDER A SEQUENCE-SUFFIXED VARIANT SO THE
+      * REJECTED REPLAY ATTEMPT ITSELF STILL LANDS IN THE AUDIT TRAIL
+      * (THE ORIGINAL TX-ID IS PRESERVED IN AUD-STATUS-MSG) INSTEAD OF
+      * ONLY REACHING THE CONSOLE
+      ******************************************************************
+       1750-LOG-TRANSACTION-RETRY.
+           ADD 1 TO WS-LOG-RETRY-SEQ
+           STRING LS-TX-ID(1:29) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-LOG-RETRY-SEQ DELIMITED BY SIZE
+               INTO AUD-TX-ID
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING: Could not write audit record "
+                           LS-TX-ID
+           END-WRITE.
+
+      ******************************************************************
+      * FFI ENTRY POINT: REVERSE-TX
+      * Validates the original TX-ID and hash, posts an offsetting
+      * entry (credit back to the original source, debit from the
+      * original destination) and writes its own audit trail record.
+      ******************************************************************
+       ENTRY "REVERSE-TX" USING LS-REVERSE-REQUEST LS-REVERSE-RESPONSE.
+
+       2000-PROCESS-REVERSAL.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 2100-INITIALIZE-REV-RESPONSE
+           PERFORM 2200-VALIDATE-REV-REQUEST
+           IF LS-REV-STATUS-CODE = "00"
+               PERFORM 2300-LOOKUP-ORIGINAL-TX
+           END-IF
+           IF LS-REV-STATUS-CODE = "00"
+               PERFORM 2400-POST-REVERSAL
+           END-IF
+           PERFORM 2450-LOAD-REV-HASH-SOURCE
+           PERFORM 1600-GENERATE-HASH
+           MOVE WS-HASH-RESULT TO LS-REV-HASH
+           PERFORM 2500-LOG-REVERSAL
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE THE REVERSAL RESPONSE STRUCTURE
+      ******************************************************************
+       2100-INITIALIZE-REV-RESPONSE.
+           MOVE SPACES TO LS-REVERSE-RESPONSE
+           MOVE "00" TO LS-REV-STATUS-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO LS-REV-PROCESSED-TIME
+           MOVE "Reversal processing initiated" TO LS-REV-STATUS-MSG.
+
+      ******************************************************************
+      * VALIDATE THE INCOMING REVERSAL REQUEST
+      ******************************************************************
+       2200-VALIDATE-REV-REQUEST.
+           IF LS-REV-TX-ID = SPACES OR LS-REV-ORIGINAL-TX-ID = SPACES
+               MOVE "02" TO LS-REV-STATUS-CODE
+               MOVE "ERROR: Reversal and original TX-ID required"
+                   TO LS-REV-STATUS-MSG
+           END-IF
+
+      *    The new reversal TX-ID must not already be on file
+           IF LS-REV-STATUS-CODE = "00"
+               MOVE LS-REV-TX-ID TO AUD-TX-ID
+               READ AUDIT-TRAIL
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "05" TO LS-REV-STATUS-CODE
+                       MOVE "ERROR: Duplicate reversal TX-ID"
+                           TO LS-REV-STATUS-MSG
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * LOOK UP AND VALIDATE THE ORIGINAL TRANSACTION
+      ******************************************************************
+       2300-LOOKUP-ORIGINAL-TX.
+           MOVE LS-REV-ORIGINAL-TX-ID TO AUD-TX-ID
+           READ AUDIT-TRAIL
+               INVALID KEY
+                   MOVE "02" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Original transaction not found"
+                       TO LS-REV-STATUS-MSG
+           END-READ
+
+           IF LS-REV-STATUS-CODE = "00"
+               IF AUD-HASH NOT = LS-REV-ORIGINAL-HASH
+                   MOVE "02" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Original transaction hash mismatch"
+                       TO LS-REV-STATUS-MSG
+               END-IF
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               IF AUD-STATUS-CODE NOT = "00"
+                   MOVE "02" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Only posted transactions can reverse"
+                       TO LS-REV-STATUS-MSG
+               END-IF
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               IF AUD-IS-REVERSED
+                   MOVE "05" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Transaction already reversed"
+                       TO LS-REV-STATUS-MSG
+               END-IF
+           END-IF
+
+      *    A reversal's own audit entry must never itself be
+      *    reversed - that would re-execute the original transfer in
+      *    its original direction outside of 1400-CHECK-LIMITS,
+      *    letting funds bounce back and forth past the single-tx/
+      *    daily limits an unlimited number of times
+           IF LS-REV-STATUS-CODE = "00"
+               IF AUD-REVERSAL-OF NOT = SPACES
+                   MOVE "05" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Cannot reverse a reversal"
+                       TO LS-REV-STATUS-MSG
+               END-IF
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               MOVE AUD-FROM-ACCT TO WS-REV-FROM-ACCT
+               MOVE AUD-TO-ACCT TO WS-REV-TO-ACCT
+               MOVE AUD-AMOUNT TO WS-REV-AMOUNT
+               MOVE AUD-TO-AMOUNT TO WS-REV-TO-AMOUNT
+               MOVE AUD-CURRENCY TO WS-REV-CURRENCY
+           END-IF.
+
+      ******************************************************************
+      * POST THE OFFSETTING ENTRY AND MARK THE ORIGINAL AS REVERSED
+      ******************************************************************
+      *    Check and debit the destination FIRST, before the source is
+      *    credited - the destination may have since spent the funds
+      *    being clawed back, and the source credit must not be
+      *    persisted unless the offsetting destination debit is known
+      *    to succeed too
+       2400-POST-REVERSAL.
+           MOVE WS-REV-TO-ACCT TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "99" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Cannot read original dest account"
+                       TO LS-REV-STATUS-MSG
+               NOT INVALID KEY
+                   MOVE ACCT-CURRENCY TO WS-REV-TO-CURRENCY
+           END-READ
+
+      *    Refuse rather than drive the unsigned ACCT-BALANCE negative
+           IF LS-REV-STATUS-CODE = "00"
+               IF WS-REV-TO-AMOUNT > ACCT-BALANCE
+                   MOVE "01" TO LS-REV-STATUS-CODE
+                   MOVE "ERROR: Destination cannot cover reversal"
+                       TO LS-REV-STATUS-MSG
+               END-IF
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-REV-TO-AMOUNT
+               REWRITE ACCT-RECORD
+                   INVALID KEY
+                       MOVE "99" TO LS-REV-STATUS-CODE
+                       MOVE "ERROR: Cannot debit destination account"
+                           TO LS-REV-STATUS-MSG
+               END-REWRITE
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               MOVE WS-REV-FROM-ACCT TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE "99" TO LS-REV-STATUS-CODE
+                       MOVE "ERROR: Cannot read original source account"
+                           TO LS-REV-STATUS-MSG
+               END-READ
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-REV-AMOUNT
+               REWRITE ACCT-RECORD
+                   INVALID KEY
+                       MOVE "99" TO LS-REV-STATUS-CODE
+                       MOVE "ERROR: Cannot credit source account"
+                           TO LS-REV-STATUS-MSG
+               END-REWRITE
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               MOVE LS-REV-ORIGINAL-TX-ID TO AUD-TX-ID
+               READ AUDIT-TRAIL
+                   INVALID KEY
+                       MOVE "99" TO LS-REV-STATUS-CODE
+                       MOVE "ERROR: Cannot re-read original audit rec"
+                           TO LS-REV-STATUS-MSG
+               END-READ
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               SET AUD-IS-REVERSED TO TRUE
+               REWRITE AUDIT-RECORD
+                   INVALID KEY
+                       MOVE "99" TO LS-REV-STATUS-CODE
+                       MOVE "ERROR: Cannot mark original as reversed"
+                           TO LS-REV-STATUS-MSG
+               END-REWRITE
+           END-IF
+
+           IF LS-REV-STATUS-CODE = "00"
+               MOVE "SUCCESS: Reversal posted" TO LS-REV-STATUS-MSG
+           END-IF.
+
+      ******************************************************************
+      * LOAD THE HASH SOURCE AREA FOR THE REVERSAL ENTRY
+      ******************************************************************
+       2450-LOAD-REV-HASH-SOURCE.
+           MOVE LS-REV-TX-ID TO WS-HASH-TXID
+           MOVE WS-REV-TO-ACCT TO WS-HASH-FROM
+           MOVE WS-REV-FROM-ACCT TO WS-HASH-TO
+           MOVE WS-REV-TO-AMOUNT TO WS-HASH-AMOUNT
+           MOVE LS-REV-PROCESSED-TIME TO WS-HASH-TIME
+           MOVE LS-REV-STATUS-CODE TO WS-HASH-STATUS
+           MOVE WS-REV-TO-CURRENCY TO WS-HASH-CURRENCY.
+
+      ******************************************************************
+      * LOG THE REVERSAL AS ITS OWN AUDIT TRAIL ENTRY
+      ******************************************************************
+       2500-LOG-REVERSAL.
+           DISPLAY "=== REVERSAL LOG ==="
+           DISPLAY "REV-TX-ID: " LS-REV-TX-ID
+           DISPLAY "ORIGINAL:  " LS-REV-ORIGINAL-TX-ID
+           DISPLAY "STATUS:    " LS-REV-STATUS-CODE
+           DISPLAY "MESSAGE:   " LS-REV-STATUS-MSG
+           DISPLAY "TIMESTAMP: " LS-REV-PROCESSED-TIME
+           DISPLAY "HASH:      " LS-REV-HASH
+           DISPLAY "====================="
+
+           INITIALIZE AUDIT-RECORD
+           MOVE LS-REV-TX-ID TO AUD-TX-ID
+           MOVE WS-REV-TO-ACCT TO AUD-FROM-ACCT
+           MOVE WS-REV-FROM-ACCT TO AUD-TO-ACCT
+           MOVE WS-REV-TO-AMOUNT TO AUD-AMOUNT
+           MOVE WS-REV-AMOUNT TO AUD-TO-AMOUNT
+           MOVE WS-REV-TO-CURRENCY TO AUD-CURRENCY
+           MOVE WS-REV-CURRENCY TO AUD-TO-CURRENCY
+           MOVE LS-REV-STATUS-CODE TO AUD-STATUS-CODE
+           MOVE LS-REV-STATUS-MSG TO AUD-STATUS-MSG
+           MOVE LS-REV-PROCESSED-TIME TO AUD-TIMESTAMP
+           MOVE LS-REV-HASH TO AUD-HASH
+           MOVE 'N' TO AUD-REVERSED-FLAG
+           MOVE LS-REV-ORIGINAL-TX-ID TO AUD-REVERSAL-OF
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   PERFORM 2550-LOG-REVERSAL-RETRY
+           END-WRITE.
+
+      ******************************************************************
+      * 2500-LOG-REVERSAL'S WRITE FAILS DETERMINISTICALLY WHENEVER THE
+      * EARLIER DUPLICATE-REVERSAL-TX-ID CHECK REJECTED THIS CALL
+      * (STATUS "05") - SAME RETRY-SUFFIXED-KEY FALLBACK AS
+      * 1750-LOG-TRANSACTION-RETRY, SO THE REJECTED ATTEMPT STILL
+      * LANDS IN THE AUDIT TRAIL INSTEAD OF ONLY THE CONSOLE
+      ******************************************************************
+       2550-LOG-REVERSAL-RETRY.
+           ADD 1 TO WS-LOG-RETRY-SEQ
+           STRING LS-REV-TX-ID(1:29) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-LOG-RETRY-SEQ DELIMITED BY SIZE
+               INTO AUD-TX-ID
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING: Could not write reversal audit "
+                           LS-REV-TX-ID
+           END-WRITE.
+
+      ******************************************************************
+      * FFI ENTRY POINT: MAINT-ACCOUNT
+      * Freezes, unfreezes, or closes an account by account number,
+      * recording who authorized the change and when directly on the
+      * account master record (the approval trail PROCESS-TX's
+      * frozen/closed checks rely on).
+      ******************************************************************
+       ENTRY "MAINT-ACCOUNT" USING LS-MAINT-REQUEST LS-MAINT-RESPONSE.
+
+       3000-PROCESS-MAINTENANCE.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 3100-INITIALIZE-MAINT-RESPONSE
+           PERFORM 3200-VALIDATE-MAINT-REQUEST
+           IF LS-MAINT-STATUS-CODE = "00"
+               PERFORM 3300-APPLY-MAINTENANCE
+           END-IF
+           PERFORM 3400-LOG-MAINTENANCE
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE THE MAINTENANCE RESPONSE STRUCTURE
+      ******************************************************************
+       3100-INITIALIZE-MAINT-RESPONSE.
+           MOVE SPACES TO LS-MAINT-RESPONSE
+           MOVE "00" TO LS-MAINT-STATUS-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO LS-MAINT-PROCESSED-TIME
+           MOVE "Maintenance processing initiated"
+               TO LS-MAINT-STATUS-MSG.
+
+      ******************************************************************
+      * VALIDATE THE INCOMING MAINTENANCE REQUEST
+      ******************************************************************
+       3200-VALIDATE-MAINT-REQUEST.
+           IF LS-MAINT-ACCT-NUMBER = SPACES
+               MOVE "02" TO LS-MAINT-STATUS-CODE
+               MOVE "ERROR: Account number is required"
+                   TO LS-MAINT-STATUS-MSG
+           END-IF
+
+           IF LS-MAINT-AUTHORIZED-BY = SPACES
+               MOVE "02" TO LS-MAINT-STATUS-CODE
+               MOVE "ERROR: Authorizing user is required"
+                   TO LS-MAINT-STATUS-MSG
+           END-IF
+
+           IF LS-MAINT-ACTION NOT = "F" AND LS-MAINT-ACTION NOT = "U"
+                   AND LS-MAINT-ACTION NOT = "C"
+               MOVE "02" TO LS-MAINT-STATUS-CODE
+               MOVE "ERROR: Action must be F, U, or C"
+                   TO LS-MAINT-STATUS-MSG
+           END-IF.
+
+      ******************************************************************
+      * APPLY THE REQUESTED STATUS CHANGE AND STAMP THE APPROVAL TRAIL
+      ******************************************************************
+       3300-APPLY-MAINTENANCE.
+           MOVE LS-MAINT-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "02" TO LS-MAINT-STATUS-CODE
+                   MOVE "ERROR: Account not found"
+                       TO LS-MAINT-STATUS-MSG
+           END-READ
+
+           IF LS-MAINT-STATUS-CODE = "00"
+               EVALUATE LS-MAINT-ACTION
+                   WHEN "F"
+                       SET ACCT-FROZEN TO TRUE
+                       MOVE "SUCCESS: Account frozen"
+                           TO LS-MAINT-STATUS-MSG
+                   WHEN "U"
+                       SET ACCT-ACTIVE TO TRUE
+                       MOVE "SUCCESS: Account unfrozen"
+                           TO LS-MAINT-STATUS-MSG
+                   WHEN "C"
+                       SET ACCT-CLOSED TO TRUE
+                       MOVE "SUCCESS: Account closed"
+                           TO LS-MAINT-STATUS-MSG
+               END-EVALUATE
+
+               MOVE LS-MAINT-AUTHORIZED-BY TO ACCT-MAINT-BY
+               MOVE LS-MAINT-PROCESSED-TIME TO ACCT-MAINT-TS
+
+               REWRITE ACCT-RECORD
+                   INVALID KEY
+                       MOVE "99" TO LS-MAINT-STATUS-CODE
+                       MOVE "ERROR: Unable to update account"
+                           TO LS-MAINT-STATUS-MSG
+               END-REWRITE
+           END-IF.
+
+      ******************************************************************
+      * LOG THE MAINTENANCE ACTION
+      ******************************************************************
+       3400-LOG-MAINTENANCE.
+           DISPLAY "=== MAINTENANCE LOG ==="
+           DISPLAY "ACCOUNT:   " LS-MAINT-ACCT-NUMBER
+           DISPLAY "ACTION:    " LS-MAINT-ACTION
+           DISPLAY "AUTH BY:   " LS-MAINT-AUTHORIZED-BY
+           DISPLAY "STATUS:    " LS-MAINT-STATUS-CODE
+           DISPLAY "MESSAGE:   " LS-MAINT-STATUS-MSG
+           DISPLAY "TIMESTAMP: " LS-MAINT-PROCESSED-TIME
+           DISPLAY "========================"
+
+      *    Persist this action as its own record so the approval
+      *    trail survives later maintenance actions on the same
+      *    account, rather than relying only on the account master's
+      *    single-slot ACCT-MAINT-BY/ACCT-MAINT-TS "last editor" fields
+           INITIALIZE MAINT-RECORD
+           MOVE LS-MAINT-ACCT-NUMBER TO MNT-ACCT-NUMBER
+           MOVE LS-MAINT-PROCESSED-TIME TO MNT-TIMESTAMP
+           MOVE LS-MAINT-ACTION TO MNT-ACTION
+           MOVE LS-MAINT-AUTHORIZED-BY TO MNT-AUTHORIZED-BY
+           MOVE LS-MAINT-STATUS-CODE TO MNT-STATUS-CODE
+           MOVE LS-MAINT-STATUS-MSG TO MNT-STATUS-MSG
+           WRITE MAINT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING: Could not write maintenance "
+                           "trail record for " LS-MAINT-ACCT-NUMBER
+           END-WRITE.
+
        END PROGRAM CORE-BANKING.
