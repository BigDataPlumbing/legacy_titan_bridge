@@ -0,0 +1,198 @@
+      ******************************************************************
+      * LEGACY TITAN BRIDGE - BULK TRANSACTION BATCH DRIVER
+      ******************************************************************
+      * Program:     BATCH-DRIVER
+      * Author:      BDP Engineering
+      * Date:        2024
+      * Purpose:     Batch wrapper around CORE-BANKING's PROCESS-TX
+      *              entry point for overnight/month-end transfer
+      *              files too large to post one FFI call at a time.
+      *              Reads a flat transaction file (TXNIN) and calls
+      *              PROCESS-TX once per record, writing a checkpoint
+      *              (last record number processed) to BATCHCKPT every
+      *              WS-CHECKPOINT-INTERVAL records. If the job abends
+      *              mid-file, rerunning it skips back to the last
+      *              checkpoint instead of reprocessing (and re-
+      *              risking duplicate postings on) records already
+      *              posted.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       AUTHOR. BDP-ENGINEERING.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-INPUT-FILE ASSIGN TO "TXNIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-INPUT-FILE.
+       01  TXN-INPUT-RECORD.
+           05  TI-TX-ID                PIC X(32).
+           05  TI-FROM-ACCT            PIC X(16).
+           05  TI-TO-ACCT              PIC X(16).
+           05  TI-AMOUNT               PIC 9(12)V99.
+           05  TI-CURRENCY-CODE        PIC X(3).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-NUM      PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-INPUT-FILE-STATUS    PIC XX.
+           05  WS-CKPT-FILE-STATUS     PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-INPUT            PIC X VALUE 'N'.
+               88  EOF-INPUT           VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(7) VALUE 1000.
+       01  WS-RECORD-NUM                PIC 9(7) VALUE 0.
+       01  WS-RESTART-FROM             PIC 9(7) VALUE 0.
+       01  WS-SKIP-COUNT                PIC 9(7) VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-COUNT-PROCESSED      PIC 9(7) VALUE 0.
+           05  WS-COUNT-SUCCESS        PIC 9(7) VALUE 0.
+           05  WS-COUNT-FAILED         PIC 9(7) VALUE 0.
+
+      ******************************************************************
+      * LOCAL MIRROR OF CORE-BANKING'S PROCESS-TX LINKAGE LAYOUT - THE
+      * CALL BINDS BY POSITION, NOT BY NAME, SO THE SHAPE MUST MATCH
+      ******************************************************************
+       01  WS-TX-REQUEST.
+           05  WS-REQ-AMOUNT           PIC 9(12)V99.
+           05  WS-REQ-TX-ID            PIC X(32).
+           05  WS-REQ-FROM-ACCT        PIC X(16).
+           05  WS-REQ-TO-ACCT          PIC X(16).
+           05  WS-REQ-CURRENCY-CODE    PIC X(3).
+
+       01  WS-TX-RESPONSE.
+           05  WS-RESP-STATUS-CODE     PIC XX.
+           05  WS-RESP-STATUS-MSG      PIC X(80).
+           05  WS-RESP-PROCESSED-TIME  PIC X(26).
+           05  WS-RESP-TX-HASH         PIC X(64).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0100-OPEN-FILES
+           PERFORM 0150-LOAD-CHECKPOINT
+           IF WS-RESTART-FROM > 0
+               PERFORM 0160-SKIP-TO-CHECKPOINT
+           END-IF
+
+           PERFORM 0200-READ-INPUT
+           PERFORM UNTIL EOF-INPUT
+               ADD 1 TO WS-RECORD-NUM
+               PERFORM 0300-PROCESS-ONE-RECORD
+               IF FUNCTION MOD(WS-RECORD-NUM,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 0400-WRITE-CHECKPOINT
+               END-IF
+               PERFORM 0200-READ-INPUT
+           END-PERFORM
+
+           PERFORM 0400-WRITE-CHECKPOINT
+           PERFORM 0900-CLOSE-FILES
+
+           DISPLAY "=== BATCH-DRIVER SUMMARY ==="
+           DISPLAY "RECORDS PROCESSED: " WS-COUNT-PROCESSED
+           DISPLAY "SUCCESSFUL:        " WS-COUNT-SUCCESS
+           DISPLAY "FAILED/REJECTED:   " WS-COUNT-FAILED
+           DISPLAY "LAST RECORD NUM:   " WS-RECORD-NUM
+           DISPLAY "============================="
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           OPEN INPUT TXN-INPUT-FILE.
+
+      ******************************************************************
+      * LOAD THE LAST CHECKPOINTED RECORD NUMBER, IF ANY. A MISSING
+      * CHECKPOINT FILE MEANS A FRESH RUN STARTING AT RECORD 1.
+      ******************************************************************
+       0150-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-FROM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-RECORD-NUM TO WS-RESTART-FROM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-FROM > 0
+               DISPLAY "CHECKPOINT FOUND - RESUMING AFTER RECORD "
+                       WS-RESTART-FROM
+           END-IF.
+
+      ******************************************************************
+      * FAST-FORWARD PAST RECORDS ALREADY POSTED ON A PRIOR RUN
+      ******************************************************************
+       0160-SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-FROM
+                       OR EOF-INPUT
+               PERFORM 0200-READ-INPUT
+               IF NOT EOF-INPUT
+                   ADD 1 TO WS-RECORD-NUM
+               END-IF
+           END-PERFORM.
+
+       0200-READ-INPUT.
+           READ TXN-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-INPUT
+           END-READ.
+
+      ******************************************************************
+      * POST ONE TRANSACTION VIA CORE-BANKING'S PROCESS-TX ENTRY POINT
+      ******************************************************************
+       0300-PROCESS-ONE-RECORD.
+           MOVE TI-AMOUNT TO WS-REQ-AMOUNT
+           MOVE TI-TX-ID TO WS-REQ-TX-ID
+           MOVE TI-FROM-ACCT TO WS-REQ-FROM-ACCT
+           MOVE TI-TO-ACCT TO WS-REQ-TO-ACCT
+           MOVE TI-CURRENCY-CODE TO WS-REQ-CURRENCY-CODE
+
+           CALL "PROCESS-TX" USING WS-TX-REQUEST WS-TX-RESPONSE
+           END-CALL
+
+           ADD 1 TO WS-COUNT-PROCESSED
+           IF WS-RESP-STATUS-CODE = "00"
+               ADD 1 TO WS-COUNT-SUCCESS
+           ELSE
+               ADD 1 TO WS-COUNT-FAILED
+               DISPLAY "WARNING: TX " TI-TX-ID " STATUS "
+                       WS-RESP-STATUS-CODE " " WS-RESP-STATUS-MSG
+           END-IF.
+
+      ******************************************************************
+      * PERSIST THE CHECKPOINT - OVERWRITE BATCHCKPT WITH THE LAST
+      * RECORD NUMBER SUCCESSFULLY PROCESSED SO FAR
+      ******************************************************************
+       0400-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NUM TO CK-LAST-RECORD-NUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-RECORD-NUM.
+
+       0900-CLOSE-FILES.
+           CLOSE TXN-INPUT-FILE.
+
+       END PROGRAM BATCH-DRIVER.
