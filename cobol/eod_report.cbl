@@ -0,0 +1,333 @@
+      ******************************************************************
+      * LEGACY TITAN BRIDGE - END OF DAY RECONCILIATION/SETTLEMENT
+      ******************************************************************
+      * Program:     EOD-REPORT
+      * Author:      BDP Engineering
+      * Date:        2024
+      * Purpose:     Batch utility that scans the AUDTRAIL audit file
+      *              written by CORE-BANKING and produces an end-of-
+      *              day reconciliation report: counts and dollar
+      *              totals by status code, per-account debit/credit
+      *              totals, and a control total tying back to the
+      *              sum of all amounts processed, so ops can confirm
+      *              nothing was lost or double-posted before close
+      *              of business.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-REPORT.
+       AUTHOR. BDP-ENGINEERING.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDTRAIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-TX-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-AUDIT-FILE-STATUS    PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-AUDIT            PIC X VALUE 'N'.
+               88  EOF-AUDIT           VALUE 'Y'.
+
+       01  WS-RECORD-COUNT             PIC 9(7) VALUE 0.
+       01  WS-CONTROL-TOTAL            PIC 9(12)V99 VALUE 0.
+
+      ******************************************************************
+      * STATUS CODE TOTALS - ONE ENTRY PER KNOWN PROCESS-TX/REVERSE-TX
+      * STATUS CODE, PLUS AN "OTHER" BUCKET FOR ANYTHING UNRECOGNIZED
+      ******************************************************************
+       01  WS-STATUS-TABLE.
+           05  WS-STATUS-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-STATUS-IDX.
+               10  WS-STATUS-CODE-VAL  PIC X(2).
+               10  WS-STATUS-COUNT     PIC 9(7).
+               10  WS-STATUS-AMOUNT    PIC 9(12)V99.
+
+       01  WS-STATUS-SEARCH-IDX        PIC 9(2).
+
+      ******************************************************************
+      * PER-ACCOUNT DEBIT/CREDIT TOTALS - LINEAR-SEARCHED TABLE BUILT
+      * AS NEW ACCOUNT NUMBERS ARE ENCOUNTERED IN THE AUDIT FILE
+      ******************************************************************
+       01  WS-ACCOUNT-COUNT            PIC 9(4) VALUE 0.
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-ACCT-IDX.
+               10  WS-ACCT-NUMBER-VAL  PIC X(16).
+               10  WS-ACCT-DEBITS      PIC 9(12)V99.
+               10  WS-ACCT-CREDITS     PIC 9(12)V99.
+
+       01  WS-ACCOUNT-SEARCH-IDX       PIC 9(4).
+       01  WS-SEARCH-ACCT-NUMBER       PIC X(16).
+       01  WS-TABLE-FULL-FLAG          PIC X VALUE 'N'.
+           88  ACCOUNT-TABLE-FULL      VALUE 'Y'.
+
+      ******************************************************************
+      * FX RATE TABLE - SAME USD-PER-UNIT RATES CORE-BANKING USES, SO
+      * DEBIT/CREDIT/STATUS TOTALS CAN BE ROLLED UP INTO ONE CURRENCY
+      * (USD) INSTEAD OF SUMMING FACE AMOUNTS FROM DIFFERENT CURRENCIES
+      * AS IF THEY WERE THE SAME UNIT
+      ******************************************************************
+       01  WS-FX-RATE-TABLE.
+           05  WS-FX-RATE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-FX-IDX.
+               10  WS-FX-CODE          PIC X(3).
+               10  WS-FX-USD-RATE      PIC 9(6)V9(6).
+
+       01  WS-FX-SEARCH-CODE           PIC X(3).
+       01  WS-FX-RATE-VALUE            PIC 9(6)V9(6).
+       01  WS-CONV-AMOUNT              PIC 9(12)V99.
+       01  WS-USD-AMOUNT               PIC 9(12)V99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0100-INITIALIZE-TABLES
+           PERFORM 0150-INIT-FX-TABLE
+           PERFORM 0200-OPEN-FILES
+
+           PERFORM 0300-READ-AUDIT
+           PERFORM UNTIL EOF-AUDIT
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 0400-ACCUMULATE-RECORD
+               PERFORM 0300-READ-AUDIT
+           END-PERFORM
+
+           CLOSE AUDIT-TRAIL
+           PERFORM 0900-PRINT-REPORT
+           STOP RUN.
+
+      ******************************************************************
+      * PRESEED THE STATUS CODE TABLE WITH THE KNOWN CODES
+      ******************************************************************
+       0100-INITIALIZE-TABLES.
+           MOVE "00" TO WS-STATUS-CODE-VAL(1)
+           MOVE "01" TO WS-STATUS-CODE-VAL(2)
+           MOVE "02" TO WS-STATUS-CODE-VAL(3)
+           MOVE "03" TO WS-STATUS-CODE-VAL(4)
+           MOVE "04" TO WS-STATUS-CODE-VAL(5)
+           MOVE "05" TO WS-STATUS-CODE-VAL(6)
+           MOVE "06" TO WS-STATUS-CODE-VAL(7)
+           MOVE "07" TO WS-STATUS-CODE-VAL(8)
+           MOVE "99" TO WS-STATUS-CODE-VAL(9)
+           MOVE "??" TO WS-STATUS-CODE-VAL(10)
+           PERFORM VARYING WS-STATUS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-STATUS-SEARCH-IDX > 10
+               MOVE 0 TO WS-STATUS-COUNT(WS-STATUS-SEARCH-IDX)
+               MOVE 0 TO WS-STATUS-AMOUNT(WS-STATUS-SEARCH-IDX)
+           END-PERFORM.
+
+      ******************************************************************
+      * SEED THE FX RATE TABLE - SAME RATES/LAYOUT AS CORE-BANKING'S
+      * 0150-INIT-FX-TABLE
+      ******************************************************************
+       0150-INIT-FX-TABLE.
+           MOVE "USD" TO WS-FX-CODE(1)
+           MOVE 1.000000 TO WS-FX-USD-RATE(1)
+           MOVE "EUR" TO WS-FX-CODE(2)
+           MOVE 1.080000 TO WS-FX-USD-RATE(2)
+           MOVE "GBP" TO WS-FX-CODE(3)
+           MOVE 1.270000 TO WS-FX-USD-RATE(3)
+           MOVE "JPY" TO WS-FX-CODE(4)
+           MOVE 0.006500 TO WS-FX-USD-RATE(4)
+           MOVE "CAD" TO WS-FX-CODE(5)
+           MOVE 0.730000 TO WS-FX-USD-RATE(5)
+           MOVE "AUD" TO WS-FX-CODE(6)
+           MOVE 0.660000 TO WS-FX-USD-RATE(6)
+           MOVE "CHF" TO WS-FX-CODE(7)
+           MOVE 1.110000 TO WS-FX-USD-RATE(7)
+           MOVE "CNY" TO WS-FX-CODE(8)
+           MOVE 0.140000 TO WS-FX-USD-RATE(8)
+           MOVE "MXN" TO WS-FX-CODE(9)
+           MOVE 0.059000 TO WS-FX-USD-RATE(9)
+           MOVE "INR" TO WS-FX-CODE(10)
+           MOVE 0.012000 TO WS-FX-USD-RATE(10).
+
+       0200-OPEN-FILES.
+           OPEN INPUT AUDIT-TRAIL.
+
+       0300-READ-AUDIT.
+           READ AUDIT-TRAIL NEXT
+               AT END
+                   MOVE 'Y' TO WS-EOF-AUDIT
+           END-READ.
+
+      ******************************************************************
+      * ROLL ONE AUDIT RECORD INTO THE STATUS AND ACCOUNT TOTALS. ALL
+      * TOTALS ARE ACCUMULATED IN USD EQUIVALENT (VIA 0450-CONVERT-TO-
+      * USD) SO A DAY CONTAINING CROSS-CURRENCY TRANSFERS DOESN'T SUM
+      * FACE AMOUNTS FROM DIFFERENT CURRENCIES AS IF THEY WERE ONE UNIT
+      ******************************************************************
+       0400-ACCUMULATE-RECORD.
+           PERFORM 0410-ACCUMULATE-STATUS
+
+      *    Only original transfers (not reversal entries) count toward
+      *    the control total - a reversal's offsetting entry is a
+      *    separate posted amount, not new money, so folding it in
+      *    here would double-count it
+           IF AUD-REVERSAL-OF = SPACES
+               MOVE AUD-AMOUNT TO WS-CONV-AMOUNT
+               MOVE AUD-CURRENCY TO WS-FX-SEARCH-CODE
+               PERFORM 0450-CONVERT-TO-USD
+               ADD WS-USD-AMOUNT TO WS-CONTROL-TOTAL
+           END-IF
+
+      *    Per-account totals reflect every amount actually posted,
+      *    original transfers AND reversals alike - excluding
+      *    reversals here would leave a reversed transfer's debit/
+      *    credit on the books with no compensating entry, which is
+      *    exactly what this report exists to catch
+           IF AUD-STATUS-CODE = "00"
+               PERFORM 0420-ACCUMULATE-ACCOUNT-DEBIT
+               PERFORM 0430-ACCUMULATE-ACCOUNT-CREDIT
+           END-IF.
+
+       0410-ACCUMULATE-STATUS.
+           MOVE AUD-AMOUNT TO WS-CONV-AMOUNT
+           MOVE AUD-CURRENCY TO WS-FX-SEARCH-CODE
+           PERFORM 0450-CONVERT-TO-USD
+
+           MOVE 10 TO WS-STATUS-SEARCH-IDX
+           PERFORM VARYING WS-STATUS-IDX FROM 1 BY 1
+                   UNTIL WS-STATUS-IDX > 9
+               IF AUD-STATUS-CODE = WS-STATUS-CODE-VAL(WS-STATUS-IDX)
+                   MOVE WS-STATUS-IDX TO WS-STATUS-SEARCH-IDX
+               END-IF
+           END-PERFORM
+           ADD 1 TO WS-STATUS-COUNT(WS-STATUS-SEARCH-IDX)
+           ADD WS-USD-AMOUNT TO WS-STATUS-AMOUNT(WS-STATUS-SEARCH-IDX).
+
+       0420-ACCUMULATE-ACCOUNT-DEBIT.
+           MOVE AUD-FROM-ACCT TO WS-SEARCH-ACCT-NUMBER
+           PERFORM 0440-FIND-OR-ADD-ACCOUNT
+           IF NOT ACCOUNT-TABLE-FULL
+               MOVE AUD-AMOUNT TO WS-CONV-AMOUNT
+               MOVE AUD-CURRENCY TO WS-FX-SEARCH-CODE
+               PERFORM 0450-CONVERT-TO-USD
+               ADD WS-USD-AMOUNT
+                   TO WS-ACCT-DEBITS(WS-ACCOUNT-SEARCH-IDX)
+           END-IF.
+
+      ******************************************************************
+      * CREDIT SIDE USES AUD-TO-AMOUNT/AUD-TO-CURRENCY, NOT AUD-AMOUNT/
+      * AUD-CURRENCY - PER REQ 007 THOSE ARE THE DESTINATION'S AMOUNT
+      * AND CURRENCY, WHILE AUD-AMOUNT/AUD-CURRENCY ARE THE SOURCE'S
+      ******************************************************************
+       0430-ACCUMULATE-ACCOUNT-CREDIT.
+           MOVE AUD-TO-ACCT TO WS-SEARCH-ACCT-NUMBER
+           PERFORM 0440-FIND-OR-ADD-ACCOUNT
+           IF NOT ACCOUNT-TABLE-FULL
+               MOVE AUD-TO-AMOUNT TO WS-CONV-AMOUNT
+               MOVE AUD-TO-CURRENCY TO WS-FX-SEARCH-CODE
+               PERFORM 0450-CONVERT-TO-USD
+               ADD WS-USD-AMOUNT
+                   TO WS-ACCT-CREDITS(WS-ACCOUNT-SEARCH-IDX)
+           END-IF.
+
+      ******************************************************************
+      * LOCATE WS-SEARCH-ACCT-NUMBER IN THE ACCOUNT TABLE, ADDING A NEW
+      * ENTRY IF IT HAS NOT BEEN SEEN BEFORE. RETURNS THE INDEX IN
+      * WS-ACCOUNT-SEARCH-IDX.
+      ******************************************************************
+       0440-FIND-OR-ADD-ACCOUNT.
+           MOVE 'N' TO WS-TABLE-FULL-FLAG
+           MOVE 0 TO WS-ACCOUNT-SEARCH-IDX
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-ACCT-NUMBER-VAL(WS-ACCT-IDX)
+                       = WS-SEARCH-ACCT-NUMBER
+                   MOVE WS-ACCT-IDX TO WS-ACCOUNT-SEARCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-ACCOUNT-SEARCH-IDX = 0
+               IF WS-ACCOUNT-COUNT < 200
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   MOVE WS-SEARCH-ACCT-NUMBER
+                       TO WS-ACCT-NUMBER-VAL(WS-ACCOUNT-COUNT)
+                   MOVE 0 TO WS-ACCT-DEBITS(WS-ACCOUNT-COUNT)
+                   MOVE 0 TO WS-ACCT-CREDITS(WS-ACCOUNT-COUNT)
+                   MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-SEARCH-IDX
+               ELSE
+                   MOVE 'Y' TO WS-TABLE-FULL-FLAG
+                   DISPLAY "WARNING: Account totals table full, "
+                           "skipping " WS-SEARCH-ACCT-NUMBER
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * CONVERT WS-CONV-AMOUNT (IN WS-FX-SEARCH-CODE'S CURRENCY) TO ITS
+      * USD EQUIVALENT, RETURNED IN WS-USD-AMOUNT. A BLANK OR ALREADY-
+      * USD CODE IS A NO-OP COPY.
+      ******************************************************************
+       0450-CONVERT-TO-USD.
+           IF WS-FX-SEARCH-CODE = "USD" OR WS-FX-SEARCH-CODE = SPACES
+               MOVE WS-CONV-AMOUNT TO WS-USD-AMOUNT
+           ELSE
+               PERFORM 1360-FX-LOOKUP-RATE
+               COMPUTE WS-USD-AMOUNT ROUNDED =
+                   WS-CONV-AMOUNT * WS-FX-RATE-VALUE
+           END-IF.
+
+      ******************************************************************
+      * LOOK UP WS-FX-SEARCH-CODE IN THE FX RATE TABLE. UNKNOWN CODES
+      * FALL BACK TO A 1-FOR-1 (USD-LIKE) RATE RATHER THAN ABENDING -
+      * ACCEPTABLE HERE SINCE THIS IS A READ-ONLY REPORT, NOT A
+      * MONEY-MOVING PATH.
+      ******************************************************************
+       1360-FX-LOOKUP-RATE.
+           MOVE 1.000000 TO WS-FX-RATE-VALUE
+           PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                   UNTIL WS-FX-IDX > 10
+               IF WS-FX-CODE(WS-FX-IDX) = WS-FX-SEARCH-CODE
+                   MOVE WS-FX-USD-RATE(WS-FX-IDX) TO WS-FX-RATE-VALUE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * PRINT THE END-OF-DAY RECONCILIATION REPORT
+      ******************************************************************
+       0900-PRINT-REPORT.
+           DISPLAY "=================================================="
+           DISPLAY "END OF DAY RECONCILIATION AND SETTLEMENT REPORT"
+           DISPLAY "=================================================="
+           DISPLAY "RECORDS READ:       " WS-RECORD-COUNT
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "TOTALS BY STATUS CODE"
+           PERFORM VARYING WS-STATUS-IDX FROM 1 BY 1
+                   UNTIL WS-STATUS-IDX > 10
+               IF WS-STATUS-COUNT(WS-STATUS-IDX) > 0
+                   DISPLAY "  " WS-STATUS-CODE-VAL(WS-STATUS-IDX)
+                           "  COUNT: "
+                           WS-STATUS-COUNT(WS-STATUS-IDX)
+                           "  AMOUNT: $"
+                           WS-STATUS-AMOUNT(WS-STATUS-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "PER-ACCOUNT DEBIT/CREDIT TOTALS"
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               DISPLAY "  " WS-ACCT-NUMBER-VAL(WS-ACCT-IDX)
+                       "  DEBITS: $" WS-ACCT-DEBITS(WS-ACCT-IDX)
+                       "  CREDITS: $" WS-ACCT-CREDITS(WS-ACCT-IDX)
+           END-PERFORM
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "CONTROL TOTAL (SUM OF ALL PROCESSED AMOUNTS): $"
+                   WS-CONTROL-TOTAL
+           DISPLAY "==================================================".
+       END PROGRAM EOD-REPORT.
