@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ACCTREC - ACCOUNT MASTER RECORD LAYOUT
+      * Shared by CORE-BANKING and ACCT-LOAD. Keyed by ACCT-NUMBER on
+      * the ACCTMSTR indexed file.
+      ******************************************************************
+       01  ACCT-RECORD.
+           05  ACCT-NUMBER             PIC X(16).
+           05  ACCT-BALANCE            PIC 9(12)V99.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-CLOSED         VALUE 'C'.
+           05  ACCT-DAILY-TOTAL        PIC 9(12)V99.
+           05  ACCT-DAILY-DATE         PIC X(8).
+           05  ACCT-CURRENCY           PIC X(3).
+           05  ACCT-MAINT-BY           PIC X(8).
+           05  ACCT-MAINT-TS           PIC X(26).
+           05  FILLER                  PIC X(7).
