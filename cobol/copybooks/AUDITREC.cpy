@@ -0,0 +1,22 @@
+      ******************************************************************
+      * AUDITREC - TRANSACTION AUDIT RECORD LAYOUT
+      * Shared by CORE-BANKING (writer) and any downstream reporting
+      * programs (reader). Keyed by AUD-TX-ID on the AUDTRAIL indexed
+      * file.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TX-ID               PIC X(32).
+           05  AUD-FROM-ACCT           PIC X(16).
+           05  AUD-TO-ACCT             PIC X(16).
+           05  AUD-AMOUNT              PIC 9(12)V99.
+           05  AUD-STATUS-CODE         PIC X(2).
+           05  AUD-STATUS-MSG          PIC X(80).
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-HASH                PIC X(64).
+           05  AUD-REVERSED-FLAG       PIC X(1).
+               88  AUD-NOT-REVERSED    VALUE 'N'.
+               88  AUD-IS-REVERSED     VALUE 'Y'.
+           05  AUD-REVERSAL-OF         PIC X(32).
+           05  AUD-CURRENCY            PIC X(3).
+           05  AUD-TO-AMOUNT           PIC 9(12)V99.
+           05  AUD-TO-CURRENCY         PIC X(3).
