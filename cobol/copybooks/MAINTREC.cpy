@@ -0,0 +1,17 @@
+      ******************************************************************
+      * MAINTREC - ACCOUNT MAINTENANCE APPROVAL TRAIL RECORD LAYOUT
+      * Written by CORE-BANKING's MAINT-ACCOUNT entry point. One record
+      * per maintenance action (freeze/unfreeze/close), keyed on
+      * MNT-KEY (account + timestamp) on the MAINTTRAIL indexed file,
+      * so the approval history survives later maintenance actions on
+      * the same account instead of being overwritten like the account
+      * master's ACCT-MAINT-BY/ACCT-MAINT-TS "last editor" fields.
+      ******************************************************************
+       01  MAINT-RECORD.
+           05  MNT-KEY.
+               10  MNT-ACCT-NUMBER     PIC X(16).
+               10  MNT-TIMESTAMP       PIC X(26).
+           05  MNT-ACTION              PIC X(1).
+           05  MNT-AUTHORIZED-BY       PIC X(8).
+           05  MNT-STATUS-CODE         PIC X(2).
+           05  MNT-STATUS-MSG          PIC X(80).
