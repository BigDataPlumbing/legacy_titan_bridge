@@ -0,0 +1,199 @@
+      ******************************************************************
+      * LEGACY TITAN BRIDGE - ACCOUNT MASTER LOAD/UPDATE UTILITY
+      ******************************************************************
+      * Program:     ACCT-LOAD
+      * Author:      BDP Engineering
+      * Date:        2024
+      * Purpose:     Batch utility that loads or updates the ACCTMSTR
+      *              indexed account master from a flat account feed
+      *              (ACCTIN). New account numbers are inserted;
+      *              existing account numbers have their balance and
+      *              status refreshed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-LOAD.
+       AUTHOR. BDP-ENGINEERING.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-INPUT-FILE ASSIGN TO "ACCTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-INPUT-FILE.
+       01  ACCT-INPUT-RECORD.
+           05  AI-ACCT-NUMBER          PIC X(16).
+           05  AI-ACCT-BALANCE         PIC 9(12)V99.
+           05  AI-ACCT-STATUS          PIC X(1).
+           05  AI-ACCT-CURRENCY        PIC X(3).
+
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-INPUT-FILE-STATUS    PIC XX.
+           05  WS-ACCT-FILE-STATUS     PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-INPUT            PIC X VALUE 'N'.
+               88  EOF-INPUT           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COUNT-NEW            PIC 9(7) VALUE 0.
+           05  WS-COUNT-UPDATED        PIC 9(7) VALUE 0.
+           05  WS-COUNT-READ           PIC 9(7) VALUE 0.
+           05  WS-COUNT-REJECTED       PIC 9(7) VALUE 0.
+
+      ******************************************************************
+      * SUPPORTED CURRENCY CODES - SAME LIST CORE-BANKING'S 1260-
+      * VALIDATE-CURRENCY-CODE ENFORCES ON TRANSFER REQUESTS, SO AN
+      * ACCOUNT CAN'T BE LOADED WITH A CURRENCY CODE THAT WOULD LATER
+      * SILENTLY FALL BACK TO A 1.0 RATE IN 1360-FX-LOOKUP-RATE
+      ******************************************************************
+       01  WS-FX-CODE-TABLE.
+           05  WS-FX-CODE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-FX-IDX.
+               10  WS-FX-CODE          PIC X(3).
+
+       01  WS-FX-CODE-FOUND-FLAG       PIC X VALUE 'N'.
+           88  FX-CODE-FOUND           VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0050-INIT-FX-CODE-TABLE
+           PERFORM 0100-OPEN-FILES
+
+           PERFORM 0200-READ-INPUT
+           PERFORM UNTIL EOF-INPUT
+               ADD 1 TO WS-COUNT-READ
+               PERFORM 0300-LOAD-ONE-ACCOUNT
+               PERFORM 0200-READ-INPUT
+           END-PERFORM
+
+           PERFORM 0900-CLOSE-FILES
+
+           DISPLAY "=== ACCT-LOAD SUMMARY ==="
+           DISPLAY "RECORDS READ:     " WS-COUNT-READ
+           DISPLAY "ACCOUNTS NEW:     " WS-COUNT-NEW
+           DISPLAY "ACCOUNTS UPDATED: " WS-COUNT-UPDATED
+           DISPLAY "ACCOUNTS REJECTED:" WS-COUNT-REJECTED
+           DISPLAY "=========================="
+           STOP RUN.
+
+       0050-INIT-FX-CODE-TABLE.
+           MOVE "USD" TO WS-FX-CODE(1)
+           MOVE "EUR" TO WS-FX-CODE(2)
+           MOVE "GBP" TO WS-FX-CODE(3)
+           MOVE "JPY" TO WS-FX-CODE(4)
+           MOVE "CAD" TO WS-FX-CODE(5)
+           MOVE "AUD" TO WS-FX-CODE(6)
+           MOVE "CHF" TO WS-FX-CODE(7)
+           MOVE "CNY" TO WS-FX-CODE(8)
+           MOVE "MXN" TO WS-FX-CODE(9)
+           MOVE "INR" TO WS-FX-CODE(10).
+
+       0100-OPEN-FILES.
+           OPEN INPUT ACCT-INPUT-FILE
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+       0200-READ-INPUT.
+           READ ACCT-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-INPUT
+           END-READ.
+
+       0300-LOAD-ONE-ACCOUNT.
+           PERFORM 0305-VALIDATE-CURRENCY
+           IF FX-CODE-FOUND
+               MOVE AI-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       PERFORM 0310-INSERT-ACCOUNT
+                   NOT INVALID KEY
+                       PERFORM 0320-UPDATE-ACCOUNT
+               END-READ
+           ELSE
+               ADD 1 TO WS-COUNT-REJECTED
+               DISPLAY "WARNING: Unsupported currency code '"
+                       AI-ACCT-CURRENCY "' for account "
+                       AI-ACCT-NUMBER ", skipping"
+           END-IF.
+
+      ******************************************************************
+      * A BLANK INPUT CURRENCY IS VALID (0310/0320 DEFAULT IT TO USD
+      * ON INSERT, OR LEAVE THE EXISTING CODE ALONE ON UPDATE) - ONLY
+      * A NON-BLANK, UNRECOGNIZED CODE IS REJECTED
+      ******************************************************************
+       0305-VALIDATE-CURRENCY.
+           IF AI-ACCT-CURRENCY = SPACES
+               MOVE 'Y' TO WS-FX-CODE-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-FX-CODE-FOUND-FLAG
+               PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                       UNTIL WS-FX-IDX > 10
+                   IF WS-FX-CODE(WS-FX-IDX) = AI-ACCT-CURRENCY
+                       MOVE 'Y' TO WS-FX-CODE-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       0310-INSERT-ACCOUNT.
+           MOVE AI-ACCT-NUMBER TO ACCT-NUMBER
+           MOVE AI-ACCT-BALANCE TO ACCT-BALANCE
+           MOVE AI-ACCT-STATUS TO ACCT-STATUS
+           MOVE ZEROS TO ACCT-DAILY-TOTAL
+           MOVE SPACES TO ACCT-DAILY-DATE
+           MOVE SPACES TO ACCT-MAINT-BY
+           MOVE SPACES TO ACCT-MAINT-TS
+           IF AI-ACCT-CURRENCY = SPACES
+               MOVE "USD" TO ACCT-CURRENCY
+           ELSE
+               MOVE AI-ACCT-CURRENCY TO ACCT-CURRENCY
+           END-IF
+           WRITE ACCT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING: Could not insert account "
+                           AI-ACCT-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO WS-COUNT-NEW
+           END-WRITE.
+
+       0320-UPDATE-ACCOUNT.
+           MOVE AI-ACCT-BALANCE TO ACCT-BALANCE
+           MOVE AI-ACCT-STATUS TO ACCT-STATUS
+           IF AI-ACCT-CURRENCY NOT = SPACES
+               MOVE AI-ACCT-CURRENCY TO ACCT-CURRENCY
+           END-IF
+           REWRITE ACCT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING: Could not update account "
+                           AI-ACCT-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO WS-COUNT-UPDATED
+           END-REWRITE.
+
+       0900-CLOSE-FILES.
+           CLOSE ACCT-INPUT-FILE
+           CLOSE ACCOUNT-MASTER.
+
+       END PROGRAM ACCT-LOAD.
